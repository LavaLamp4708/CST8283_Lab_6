@@ -12,50 +12,163 @@
            SELECT PARLIAMENT-IN
                ASSIGN TO 'parliament.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAJORITY-REPORT-OUT
+               ASSIGN TO 'MAJORITY-REPORT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SEAT-ERROR-OUT
+               ASSIGN TO 'SEAT-ERRORS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARTY-LIST-IN
+               ASSIGN TO 'PARTYLIST.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARTY-LIST-STATUS.
+           SELECT PARLIAMENT-PRIOR-IN
+               ASSIGN TO 'parliament-prior.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD PARLIAMENT-IN.
        01 PROVINCE-SEAT-DISTRIBUTION.
            05 PROVINCE-NAME PIC A(25).
            05 PARTIES.
-               10 LIB PIC 99.
-               10 CPC PIC 99.
-               10 BQ  PIC 99.
-               10 NDP PIC 99.
-               10 GP  PIC 99.
-               10 IND PIC 99.
-               10 VAC PIC 99.
+               10 LIB PIC 999.
+               10 CPC PIC 999.
+               10 BQ  PIC 999.
+               10 NDP PIC 999.
+               10 GP  PIC 999.
+               10 IND PIC 999.
+               10 VAC PIC 999.
+           05 TOTAL-SEATS PIC 999.
+
+       FD MAJORITY-REPORT-OUT.
+       01 MAJORITY-REPORT-LINE PIC X(80).
+
+       FD SEAT-ERROR-OUT.
+       01 SEAT-ERROR-LINE PIC X(80).
+
+       FD PARTY-LIST-IN.
+       01 PARTY-LIST-RECORD PIC A(3).
+
+       FD PARLIAMENT-PRIOR-IN.
+       01 PRIOR-SEAT-DISTRIBUTION.
+           05 PRIOR-PROVINCE-NAME PIC A(25).
+           05 PRIOR-PARTIES.
+               10 PRIOR-LIB PIC 999.
+               10 PRIOR-CPC PIC 999.
+               10 PRIOR-BQ  PIC 999.
+               10 PRIOR-NDP PIC 999.
+               10 PRIOR-GP  PIC 999.
+               10 PRIOR-IND PIC 999.
+               10 PRIOR-VAC PIC 999.
+           05 PRIOR-TOTAL-SEATS PIC 999.
 
        WORKING-STORAGE SECTION.
        01 SUBS.
            05 PROVINCE-SUB PIC 99.
            05 PARTY-SUB PIC 9.
            05 PARTY-SUB-WITH-MAJORITY PIC 9.
+           05 STANDING-SUB-A PIC 9.
+           05 STANDING-SUB-B PIC 9.
+           05 STANDING-SUB-MAX PIC 9.
+           05 WS-MATCHED-PROVINCE-SUB PIC 99.
+           05 WS-BATCH-SUB PIC 9.
+           05 WS-TIE-COUNT PIC 9.
+           05 WS-PRIOR-SUB PIC 99.
+           05 WS-MATCHED-PRIOR-SUB PIC 99.
+
+       01 WS-MAJORITY-PARTY-NAME PIC A(21).
+
+       01 WS-PARTY-LIST-STATUS PIC XX.
+
+       01 WS-PRIOR-FILE-STATUS PIC XX.
+
+       01 WS-BATCH-CONTROLS.
+           05 WS-COMMAND-LINE-PARM PIC X(20).
+           05 WS-BATCH-MODE PIC 9 VALUE 0.
+           05 WS-BATCH-EOF PIC 9 VALUE 0.
+           05 WS-BATCH-PARTY-COUNT PIC 9 VALUE 0.
+           05 WS-BATCH-PARTY-LIST PIC A(3) OCCURS 7 TIMES.
 
        01 WS-PARLIAMENT.
            05 WS-PARLIAMENT-TABLE OCCURS 14 TIMES.
                10 WS-PROVINCE-NAME PIC A(25).
-               10 WS-PARTIES PIC 99 OCCURS 7 TIMES.
+               10 WS-PARTIES PIC 999 OCCURS 7 TIMES.
+               10 WS-TOTAL-SEATS PIC 999.
+
+       01 WS-PRIOR-PARLIAMENT.
+           05 WS-PRIOR-PARLIAMENT-TABLE OCCURS 14 TIMES.
+               10 WS-PRIOR-PROVINCE-NAME PIC A(25).
+               10 WS-PRIOR-PARTIES PIC 999 OCCURS 7 TIMES.
+               10 WS-PRIOR-TOTAL-SEATS PIC 999.
+
+       01 WS-PRIOR-PROVINCE-COUNT PIC 99 VALUE 0.
+
+       01 WS-SEAT-CHANGES.
+           05 WS-SEAT-CHANGE PIC S999 OCCURS 7 TIMES.
+
+       01 WS-DISPLAY-SEAT-CHANGES.
+           05 WS-DISPLAY-SEAT-CHANGE-TABLE PIC -ZZ9 OCCURS 7 TIMES.
+
+       01 WS-SEAT-SUM PIC 999 VALUE 0.
+       01 DISPLAY-SEAT-SUM PIC ZZZ.
+       01 DISPLAY-TOTAL-SEATS PIC ZZZ.
+
+       01 WS-STANDINGS.
+           05 WS-STANDING-ENTRY OCCURS 7 TIMES.
+               10 WS-STANDING-CODE PIC A(3).
+               10 WS-STANDING-NAME PIC A(21).
+               10 WS-STANDING-TOTAL PIC 9(5).
+
+       01 WS-STANDING-ENTRY-TEMP.
+           05 WS-STANDING-CODE-TEMP PIC A(3).
+           05 WS-STANDING-NAME-TEMP PIC A(21).
+           05 WS-STANDING-TOTAL-TEMP PIC 9(5).
+
+       01 WS-GRAND-TOTAL PIC 9(5) VALUE 0.
+       01 WS-MAJORITY-THRESHOLD PIC 9(5) VALUE 0.
+       01 DISPLAY-GRAND-TOTAL PIC ZZZZZ.
+       01 DISPLAY-MAJORITY-THRESHOLD PIC ZZZZZ.
+       01 DISPLAY-STANDING-TOTAL PIC ZZZZ9.
 
        01 USER-INPUT.
            05 PARTY-CHOICE PIC A(3).
                88 IS-VALID VALUES
                "LIB" "CPC" "BQ " "NDP" "GP " "IND" "VAC".
+           05 MENU-CHOICE PIC 9.
+               88 IS-VALID-MENU-CHOICE VALUES 1 2 3 4 5.
+           05 PROVINCE-CHOICE PIC A(25).
            05 BEGIN-MESSAGE PIC A.
            05 CONTINUE-MESSAGE PIC A.
+           05 SAVE-REPORT-MESSAGE PIC A.
 
        01 FLAGS.
            05 VALID-CHOICE PIC 9 VALUE 0.
+           05 VALID-MENU-CHOICE PIC 9 VALUE 0.
            05 CAN-BEGIN PIC 9 VALUE 0.
            05 CAN-CONTINUE PIC 9 VALUE 1.
            05 WS-EOF PIC 9 VALUE 0.
+           05 WS-REPORT-OPEN PIC 9 VALUE 0.
+           05 WS-ERROR-LIST-OPEN PIC 9 VALUE 0.
+           05 WS-PROVINCE-FOUND PIC 9 VALUE 0.
+           05 WS-TIE-FLAG PIC 9 VALUE 0.
+           05 WS-PRIOR-AVAILABLE PIC 9 VALUE 0.
+           05 WS-PRIOR-EOF PIC 9 VALUE 0.
+           05 WS-PRIOR-FOUND PIC 9 VALUE 0.
 
        01 VALID-ROW-COUNT PIC 99 VALUE 0.
 
+       01 WS-PROVINCE-COUNT PIC 99 VALUE 0.
+
        01 OUTPUT-FORMATS.
            05 DISPLAY-VALID-ROW-COUNT PIC ZZ.
            05 WS-DISPLAY-PARTIES.
-               10 WS-DISPLAY-PARTIES-TABLE PIC ZZ OCCURS 7 TIMES.
+               10 WS-DISPLAY-PARTIES-TABLE PIC ZZZ OCCURS 7 TIMES.
+
+       01 WS-REPORT-DATE.
+           05 WS-REPORT-YY PIC 99.
+           05 WS-REPORT-MM PIC 99.
+           05 WS-REPORT-DD PIC 99.
 
        01 SPACER PIC X(75) VALUE ALL "-".
 
@@ -64,26 +177,135 @@
       * Main procedure. Once it reaches the end, a close routine paragraph will close the file and stop the program from running.
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-ROUTINE.
-           PERFORM GREETING.
-           PERFORM READ-PARLIAMENT
-               VARYING PROVINCE-SUB FROM 1 BY 1
-               UNTIL PROVINCE-SUB > 12 OR WS-EOF=1.
-           MOVE 1 TO CAN-CONTINUE.
-           PERFORM IO-LOOP UNTIL CAN-CONTINUE = 0.
+           IF WS-BATCH-MODE = 1
+               PERFORM BATCH-ROUTINE
+           ELSE
+               PERFORM GREETING
+               PERFORM READ-PARLIAMENT
+                   VARYING PROVINCE-SUB FROM 1 BY 1
+                   UNTIL PROVINCE-SUB > 14 OR WS-EOF=1
+               MOVE 1 TO CAN-CONTINUE
+               PERFORM IO-LOOP UNTIL CAN-CONTINUE = 0
+           END-IF.
            PERFORM CLOSE-ROUTINE.
 
-      * Opens the input file.
+      * Opens the input file. If "BATCH" was supplied as a startup
+      * parameter, the program runs unattended (see BATCH-ROUTINE) instead
+      * of prompting at the console.
        INITIALIZE-ROUTINE.
            OPEN INPUT PARLIAMENT-IN.
+           ACCEPT WS-COMMAND-LINE-PARM FROM COMMAND-LINE.
+           IF WS-COMMAND-LINE-PARM(1:5) = "BATCH"
+               MOVE 1 TO WS-BATCH-MODE
+           END-IF.
+           PERFORM LOAD-PRIOR-PARLIAMENT.
+
+      * Loads the prior election's seat counts from parliament-prior.txt,
+      * an optional file used only by the seat-change comparison report.
+       LOAD-PRIOR-PARLIAMENT.
+           OPEN INPUT PARLIAMENT-PRIOR-IN.
+           IF WS-PRIOR-FILE-STATUS = "00"
+               MOVE 1 TO WS-PRIOR-AVAILABLE
+               PERFORM READ-PARLIAMENT-PRIOR
+                   VARYING PROVINCE-SUB FROM 1 BY 1
+                   UNTIL PROVINCE-SUB > 14 OR WS-PRIOR-EOF = 1
+               CLOSE PARLIAMENT-PRIOR-IN
+           END-IF.
+
+      * Fills the prior-election table in working storage from
+      * PARLIAMENT-PRIOR-IN, one row at a time.
+       READ-PARLIAMENT-PRIOR.
+           READ PARLIAMENT-PRIOR-IN
+               AT END MOVE 1 TO WS-PRIOR-EOF.
+           IF WS-PRIOR-EOF = 0
+               MOVE PRIOR-PROVINCE-NAME
+                   TO WS-PRIOR-PROVINCE-NAME(PROVINCE-SUB)
+               MOVE PRIOR-LIB TO WS-PRIOR-PARTIES(PROVINCE-SUB, 1)
+               MOVE PRIOR-CPC TO WS-PRIOR-PARTIES(PROVINCE-SUB, 2)
+               MOVE PRIOR-BQ  TO WS-PRIOR-PARTIES(PROVINCE-SUB, 3)
+               MOVE PRIOR-NDP TO WS-PRIOR-PARTIES(PROVINCE-SUB, 4)
+               MOVE PRIOR-GP  TO WS-PRIOR-PARTIES(PROVINCE-SUB, 5)
+               MOVE PRIOR-IND TO WS-PRIOR-PARTIES(PROVINCE-SUB, 6)
+               MOVE PRIOR-VAC TO WS-PRIOR-PARTIES(PROVINCE-SUB, 7)
+               MOVE PRIOR-TOTAL-SEATS
+                   TO WS-PRIOR-TOTAL-SEATS(PROVINCE-SUB)
+               MOVE PROVINCE-SUB TO WS-PRIOR-PROVINCE-COUNT
+           END-IF.
+
+      * Runs every requested party's majority search straight through with
+      * no ACCEPT prompts, writing each report to MAJORITY-REPORT.TXT, so
+      * the program can be dropped into a scheduled batch window.
+       BATCH-ROUTINE.
+           PERFORM GREETING-MESSAGE.
+           PERFORM READ-PARLIAMENT
+               VARYING PROVINCE-SUB FROM 1 BY 1
+               UNTIL PROVINCE-SUB > 14 OR WS-EOF = 1.
+           PERFORM LOAD-BATCH-PARTY-LIST.
+           PERFORM RUN-BATCH-PARTY
+               VARYING WS-BATCH-SUB FROM 1 BY 1
+               UNTIL WS-BATCH-SUB > WS-BATCH-PARTY-COUNT.
+
+      * Reads the party codes to run from PARTYLIST.TXT (one 3-character
+      * code per line). If that control file is not present, batch mode
+      * defaults to running all seven parties overnight.
+       LOAD-BATCH-PARTY-LIST.
+           MOVE 0 TO WS-BATCH-PARTY-COUNT.
+           MOVE 0 TO WS-BATCH-EOF.
+           OPEN INPUT PARTY-LIST-IN.
+           IF WS-PARTY-LIST-STATUS = "00"
+               PERFORM READ-BATCH-PARTY-LIST
+                   VARYING WS-BATCH-SUB FROM 1 BY 1
+                   UNTIL WS-BATCH-SUB > 7 OR WS-BATCH-EOF = 1
+               CLOSE PARTY-LIST-IN
+           ELSE
+               PERFORM USE-DEFAULT-BATCH-PARTY-LIST
+           END-IF.
+
+       READ-BATCH-PARTY-LIST.
+           READ PARTY-LIST-IN
+               AT END MOVE 1 TO WS-BATCH-EOF.
+           IF WS-BATCH-EOF = 0
+               MOVE PARTY-LIST-RECORD
+                   TO WS-BATCH-PARTY-LIST(WS-BATCH-SUB)
+               MOVE WS-BATCH-SUB TO WS-BATCH-PARTY-COUNT
+           END-IF.
+
+      * Default control list used when PARTYLIST.TXT is not supplied: run
+      * all seven party codes.
+       USE-DEFAULT-BATCH-PARTY-LIST.
+           MOVE "LIB" TO WS-BATCH-PARTY-LIST(1).
+           MOVE "CPC" TO WS-BATCH-PARTY-LIST(2).
+           MOVE "BQ " TO WS-BATCH-PARTY-LIST(3).
+           MOVE "NDP" TO WS-BATCH-PARTY-LIST(4).
+           MOVE "GP " TO WS-BATCH-PARTY-LIST(5).
+           MOVE "IND" TO WS-BATCH-PARTY-LIST(6).
+           MOVE "VAC" TO WS-BATCH-PARTY-LIST(7).
+           MOVE 7 TO WS-BATCH-PARTY-COUNT.
+
+      * Runs one party's majority search and writes it straight to the
+      * report file, with no terminal prompts.
+       RUN-BATCH-PARTY.
+           MOVE WS-BATCH-PARTY-LIST(WS-BATCH-SUB) TO PARTY-CHOICE.
+           PERFORM DISPLAY-HEADER.
+           MOVE 0 TO VALID-ROW-COUNT.
+           PERFORM SEARCH-MAJORITY-ROWS
+               VARYING PROVINCE-SUB FROM 1 BY 1
+               UNTIL PROVINCE-SUB > WS-PROVINCE-COUNT.
+           PERFORM DISPLAY-FOOTER.
+           PERFORM WRITE-MAJORITY-REPORT.
 
       * Greets the user and engages the begin loop paragraph
        GREETING.
+           PERFORM GREETING-MESSAGE.
+           PERFORM BEGIN-LOOP UNTIL CAN-BEGIN = 1.
+
+      * Welcome banner, shared by the interactive greeting and batch mode.
+       GREETING-MESSAGE.
            DISPLAY "Welcome to the parliament program."
            DISPLAY "This program allows you to search for the province".
            DISPLAY "that your chosen party listed in the provided".
            DISPLAY "table is the most popular in."
            DISPLAY SPACES.
-           PERFORM BEGIN-LOOP UNTIL CAN-BEGIN = 1.
 
       * Asks the user if he/she wants to begin. The only valid answers are "Y" or "n" (case-sensitive).
       * If neither answer is given, the user is asked again.
@@ -103,20 +325,97 @@
        READ-PARLIAMENT.
            READ PARLIAMENT-IN
                AT END MOVE 1 TO WS-EOF.
-           MOVE PROVINCE-NAME TO WS-PROVINCE-NAME(PROVINCE-SUB).
-           MOVE LIB TO WS-PARTIES(PROVINCE-SUB, 1).
-           MOVE CPC TO WS-PARTIES(PROVINCE-SUB, 2).
-           MOVE BQ  TO WS-PARTIES(PROVINCE-SUB, 3).
-           MOVE NDP TO WS-PARTIES(PROVINCE-SUB, 4).
-           MOVE GP  TO WS-PARTIES(PROVINCE-SUB, 5).
-           MOVE IND TO WS-PARTIES(PROVINCE-SUB, 6).
-           MOVE VAC TO WS-PARTIES(PROVINCE-SUB, 7).
+           IF WS-EOF = 0
+               MOVE PROVINCE-NAME TO WS-PROVINCE-NAME(PROVINCE-SUB)
+               MOVE LIB TO WS-PARTIES(PROVINCE-SUB, 1)
+               MOVE CPC TO WS-PARTIES(PROVINCE-SUB, 2)
+               MOVE BQ  TO WS-PARTIES(PROVINCE-SUB, 3)
+               MOVE NDP TO WS-PARTIES(PROVINCE-SUB, 4)
+               MOVE GP  TO WS-PARTIES(PROVINCE-SUB, 5)
+               MOVE IND TO WS-PARTIES(PROVINCE-SUB, 6)
+               MOVE VAC TO WS-PARTIES(PROVINCE-SUB, 7)
+               MOVE TOTAL-SEATS TO WS-TOTAL-SEATS(PROVINCE-SUB)
+               MOVE PROVINCE-SUB TO WS-PROVINCE-COUNT
+               PERFORM VALIDATE-SEAT-TOTAL
+           END-IF.
 
-      * 1. Promts user to pick a party from a set of codes.
-      * 2. Displays provinces where the chosen party holds the majority vote, along with the seat counts for each party.
-      * 3. Promps the user if he/she would like to continue.
+      * Confirms the seven party seat counts for the row just loaded add up
+      * to that province's known total seat count, and flags the row if not.
+       VALIDATE-SEAT-TOTAL.
+           COMPUTE WS-SEAT-SUM = LIB + CPC + BQ + NDP + GP + IND + VAC.
+           IF WS-SEAT-SUM NOT = TOTAL-SEATS
+               MOVE WS-SEAT-SUM TO DISPLAY-SEAT-SUM
+               MOVE TOTAL-SEATS TO DISPLAY-TOTAL-SEATS
+               DISPLAY "WARNING: seat counts for " PROVINCE-NAME
+                   " sum to " DISPLAY-SEAT-SUM
+                   " but the known total is " DISPLAY-TOTAL-SEATS
+               PERFORM WRITE-SEAT-ERROR
+           END-IF.
+
+      * Appends one line to SEAT-ERRORS.TXT describing a row whose party
+      * seat counts do not reconcile to its known total.
+       WRITE-SEAT-ERROR.
+           IF WS-ERROR-LIST-OPEN = 0
+               OPEN OUTPUT SEAT-ERROR-OUT
+               MOVE 1 TO WS-ERROR-LIST-OPEN
+           END-IF.
+           MOVE SPACES TO SEAT-ERROR-LINE.
+           STRING PROVINCE-NAME
+               " seats sum to " DISPLAY-SEAT-SUM
+               " but known total is " DISPLAY-TOTAL-SEATS
+               DELIMITED BY SIZE INTO SEAT-ERROR-LINE.
+           WRITE SEAT-ERROR-LINE.
+
+      * 1. Prompts user to pick a menu option.
+      * 2. Runs the chosen report mode.
+      * 3. Prompts the user if he/she would like to continue.
        IO-LOOP.
            MOVE 1 TO CAN-CONTINUE.
+           MOVE 0 TO VALID-MENU-CHOICE.
+           PERFORM ACCEPT-MENU-CHOICE UNTIL VALID-MENU-CHOICE = 1.
+           EVALUATE MENU-CHOICE
+               WHEN 1
+                   PERFORM PARTY-SEARCH-MODE
+               WHEN 2
+                   PERFORM STANDINGS-MODE
+               WHEN 3
+                   PERFORM PROVINCE-SEARCH-MODE
+               WHEN 4
+                   PERFORM MINORITY-REPORT-MODE
+               WHEN 5
+                   PERFORM SEAT-CHANGE-MODE
+           END-EVALUATE.
+           INITIALIZE CONTINUE-MESSAGE.
+           PERFORM PROMPT-CONTINUE UNTIL CONTINUE-MESSAGE = "Y"
+               OR CONTINUE-MESSAGE = "n".
+
+      * Displays the main menu and accepts a menu choice. If the choice is
+      * not valid, prompts the user again.
+       ACCEPT-MENU-CHOICE.
+           DISPLAY SPACES.
+           DISPLAY "Main menu:".
+           DISPLAY SPACER.
+           DISPLAY "1. Search for provinces where a party has majority".
+           DISPLAY "2. National seat-standings summary".
+           DISPLAY "3. Look up one province's full party breakdown".
+           DISPLAY "4. Provinces with no clear majority".
+           DISPLAY "5. Compare seat changes since the prior election".
+           DISPLAY SPACER.
+           DISPLAY SPACES.
+           DISPLAY "Enter menu choice:"
+           ACCEPT MENU-CHOICE.
+           IF IS-VALID-MENU-CHOICE
+               MOVE 1 TO VALID-MENU-CHOICE
+               DISPLAY SPACES
+           ELSE
+               DISPLAY "INVALID CHOICE."
+               DISPLAY SPACES
+           END-IF.
+
+      * 1. Promts user to pick a party from a set of codes.
+      * 2. Displays provinces where the chosen party holds the majority vote, along with the seat counts for each party.
+      * 3. Offers to save the report to a file.
+       PARTY-SEARCH-MODE.
            MOVE 0 TO VALID-CHOICE.
            PERFORM ACCEPT-PARTY-CHOICE UNTIL VALID-CHOICE = 1.
            PERFORM DISPLAY-HEADER.
@@ -124,11 +423,306 @@
            PERFORM SEARCH-MAJORITY-ROWS
                VARYING PROVINCE-SUB
                FROM 1 BY 1
-               UNTIL PROVINCE-SUB = 12.
+               UNTIL PROVINCE-SUB > WS-PROVINCE-COUNT.
            PERFORM DISPLAY-FOOTER.
-           INITIALIZE CONTINUE-MESSAGE.
-           PERFORM PROMPT-CONTINUE UNTIL CONTINUE-MESSAGE = "Y"
-               OR CONTINUE-MESSAGE = "n".
+           PERFORM PROMPT-SAVE-REPORT.
+
+      * Looks up one province by name and displays its full party
+      * breakdown, similar to what PARTY-SEARCH-MODE shows one row of.
+       PROVINCE-SEARCH-MODE.
+           PERFORM ACCEPT-PROVINCE-CHOICE.
+           MOVE 0 TO WS-PROVINCE-FOUND.
+           PERFORM SEARCH-PROVINCE-BY-NAME
+               VARYING PROVINCE-SUB FROM 1 BY 1
+               UNTIL PROVINCE-SUB > WS-PROVINCE-COUNT
+               OR WS-PROVINCE-FOUND = 1.
+           IF WS-PROVINCE-FOUND = 0
+               DISPLAY SPACES
+               DISPLAY "ERROR: province not found: " PROVINCE-CHOICE
+               DISPLAY SPACES
+           ELSE
+               MOVE WS-MATCHED-PROVINCE-SUB TO PROVINCE-SUB
+               PERFORM DISPLAY-PROVINCE-DETAIL
+           END-IF.
+
+      * Prompts for a province name to look up.
+       ACCEPT-PROVINCE-CHOICE.
+           DISPLAY SPACES.
+           DISPLAY "Enter province name (as shown in reports):"
+           ACCEPT PROVINCE-CHOICE.
+
+      * Compares the current PROVINCE-SUB row's name against PROVINCE-CHOICE.
+       SEARCH-PROVINCE-BY-NAME.
+           IF WS-PROVINCE-NAME(PROVINCE-SUB) = PROVINCE-CHOICE
+               MOVE PROVINCE-SUB TO WS-MATCHED-PROVINCE-SUB
+               MOVE 1 TO WS-PROVINCE-FOUND
+           END-IF.
+
+      * Displays one province's full party breakdown plus which party (if
+      * any) holds the majority there.
+       DISPLAY-PROVINCE-DETAIL.
+           PERFORM FIND-PROVINCE-LEADER.
+           PERFORM GET-MAJORITY-PARTY-NAME.
+           DISPLAY SPACES.
+           DISPLAY "Party breakdown for: "
+               WS-PROVINCE-NAME(PROVINCE-SUB).
+           DISPLAY SPACES.
+           DISPLAY "Province:                 LIB|CPC|BQ |NDP|GP |IND|"
+               "VAC".
+           DISPLAY SPACER.
+           PERFORM DISPLAY-ROW.
+           DISPLAY SPACER.
+           IF WS-TIE-FLAG = 1
+               DISPLAY "No single leader: tied for most seats."
+           ELSE
+               DISPLAY "Majority party: " WS-MAJORITY-PARTY-NAME
+           END-IF.
+           DISPLAY SPACES.
+
+      * Translates PARTY-SUB-WITH-MAJORITY into its full party name.
+       GET-MAJORITY-PARTY-NAME.
+           EVALUATE PARTY-SUB-WITH-MAJORITY
+               WHEN 1
+                   MOVE "Liberals" TO WS-MAJORITY-PARTY-NAME
+               WHEN 2
+                   MOVE "Conservatives" TO WS-MAJORITY-PARTY-NAME
+               WHEN 3
+                   MOVE "Bloc Quebecois" TO WS-MAJORITY-PARTY-NAME
+               WHEN 4
+                   MOVE "New Democratic Party" TO WS-MAJORITY-PARTY-NAME
+               WHEN 5
+                   MOVE "Green Party" TO WS-MAJORITY-PARTY-NAME
+               WHEN 6
+                   MOVE "Independant" TO WS-MAJORITY-PARTY-NAME
+               WHEN 7
+                   MOVE "Vacant" TO WS-MAJORITY-PARTY-NAME
+           END-EVALUATE.
+
+      * Scans every loaded province for one where the leading party does
+      * not hold a strict majority of that province's known seat total
+      * (either a tie for most seats, or a plurality short of half).
+       MINORITY-REPORT-MODE.
+           DISPLAY SPACES.
+           DISPLAY "Provinces with no clear majority:".
+           DISPLAY SPACES.
+           DISPLAY "Province:                 Leader       Seats/Total".
+           DISPLAY SPACER.
+           MOVE 0 TO VALID-ROW-COUNT.
+           PERFORM SCAN-FOR-MINORITY
+               VARYING PROVINCE-SUB FROM 1 BY 1
+               UNTIL PROVINCE-SUB > WS-PROVINCE-COUNT.
+           DISPLAY SPACER.
+           IF VALID-ROW-COUNT = 0
+               DISPLAY "Every province currently has a clear majority."
+           ELSE
+               MOVE VALID-ROW-COUNT TO DISPLAY-VALID-ROW-COUNT
+               DISPLAY "Count: " DISPLAY-VALID-ROW-COUNT
+           END-IF.
+           DISPLAY SPACES.
+
+      * Checks the current PROVINCE-SUB row's leading party against half
+      * of that province's known total, and displays it if short.
+       SCAN-FOR-MINORITY.
+           PERFORM FIND-PROVINCE-LEADER.
+           IF (WS-PARTIES(PROVINCE-SUB, PARTY-SUB-WITH-MAJORITY) * 2)
+               NOT > WS-TOTAL-SEATS(PROVINCE-SUB)
+               PERFORM GET-MAJORITY-PARTY-NAME
+               PERFORM DISPLAY-MINORITY-ROW
+               ADD 1 TO VALID-ROW-COUNT
+           END-IF.
+
+      * Displays one province's leading party (or TIE) against its
+      * known seat total.
+       DISPLAY-MINORITY-ROW.
+           MOVE WS-PARTIES(PROVINCE-SUB, PARTY-SUB-WITH-MAJORITY)
+               TO DISPLAY-SEAT-SUM.
+           MOVE WS-TOTAL-SEATS(PROVINCE-SUB) TO DISPLAY-TOTAL-SEATS.
+           IF WS-TIE-FLAG = 1
+               DISPLAY WS-PROVINCE-NAME(PROVINCE-SUB)
+                   "  TIE                "
+                   DISPLAY-SEAT-SUM "/" DISPLAY-TOTAL-SEATS
+           ELSE
+               DISPLAY WS-PROVINCE-NAME(PROVINCE-SUB)
+                   "  " WS-MAJORITY-PARTY-NAME
+                   DISPLAY-SEAT-SUM "/" DISPLAY-TOTAL-SEATS
+           END-IF.
+
+      * Displays, for every currently-loaded province, the change in each
+      * party's seat count since the prior election file was taken. Only
+      * available when parliament-prior.txt was found at startup.
+       SEAT-CHANGE-MODE.
+           IF WS-PRIOR-AVAILABLE = 0
+               DISPLAY SPACES
+               DISPLAY "ERROR: no prior election file (parliament-"
+                   "prior.txt) was found."
+               DISPLAY SPACES
+           ELSE
+               DISPLAY SPACES
+               DISPLAY "Seat changes since the prior election:"
+               DISPLAY SPACES
+               DISPLAY "Province:                 LIB|CPC|BQ |NDP|GP |"
+                   "IND|VAC"
+               DISPLAY SPACER
+               PERFORM DISPLAY-SEAT-CHANGE-ROW
+                   VARYING PROVINCE-SUB FROM 1 BY 1
+                   UNTIL PROVINCE-SUB > WS-PROVINCE-COUNT
+               DISPLAY SPACER
+               DISPLAY SPACES
+           END-IF.
+
+      * Finds the current PROVINCE-SUB row's matching prior-election row
+      * (by province name) and displays the per-party seat change, or a
+      * "no prior data" note if that province was not in the prior file.
+       DISPLAY-SEAT-CHANGE-ROW.
+           MOVE 0 TO WS-PRIOR-FOUND.
+           PERFORM FIND-PRIOR-PROVINCE
+               VARYING WS-PRIOR-SUB FROM 1 BY 1
+               UNTIL WS-PRIOR-SUB > WS-PRIOR-PROVINCE-COUNT
+               OR WS-PRIOR-FOUND = 1.
+           IF WS-PRIOR-FOUND = 0
+               DISPLAY WS-PROVINCE-NAME(PROVINCE-SUB)
+                   "  (no prior data)"
+           ELSE
+               MOVE WS-MATCHED-PRIOR-SUB TO WS-PRIOR-SUB
+               PERFORM COMPUTE-SEAT-CHANGE
+                   VARYING PARTY-SUB FROM 1 BY 1 UNTIL PARTY-SUB > 7
+               DISPLAY WS-PROVINCE-NAME(PROVINCE-SUB)
+                   " "  WS-DISPLAY-SEAT-CHANGE-TABLE(1)
+                   " " WS-DISPLAY-SEAT-CHANGE-TABLE(2)
+                   " " WS-DISPLAY-SEAT-CHANGE-TABLE(3)
+                   " " WS-DISPLAY-SEAT-CHANGE-TABLE(4)
+                   " " WS-DISPLAY-SEAT-CHANGE-TABLE(5)
+                   " " WS-DISPLAY-SEAT-CHANGE-TABLE(6)
+                   " " WS-DISPLAY-SEAT-CHANGE-TABLE(7)
+           END-IF.
+
+      * Compares the current WS-PRIOR-SUB row's name against the current
+      * PROVINCE-SUB row's name.
+       FIND-PRIOR-PROVINCE.
+           IF WS-PRIOR-PROVINCE-NAME(WS-PRIOR-SUB) =
+               WS-PROVINCE-NAME(PROVINCE-SUB)
+               MOVE WS-PRIOR-SUB TO WS-MATCHED-PRIOR-SUB
+               MOVE 1 TO WS-PRIOR-FOUND
+           END-IF.
+
+      * Works out one party's seat change between the matched prior row
+      * (WS-PRIOR-SUB) and the current row (PROVINCE-SUB).
+       COMPUTE-SEAT-CHANGE.
+           COMPUTE WS-SEAT-CHANGE(PARTY-SUB) =
+               WS-PARTIES(PROVINCE-SUB, PARTY-SUB) -
+               WS-PRIOR-PARTIES(WS-PRIOR-SUB, PARTY-SUB).
+           MOVE WS-SEAT-CHANGE(PARTY-SUB)
+               TO WS-DISPLAY-SEAT-CHANGE-TABLE(PARTY-SUB).
+
+      * Totals every party's seats across all loaded provinces and displays
+      * a ranked national standings table.
+       STANDINGS-MODE.
+           PERFORM BUILD-STANDINGS-TABLE.
+           PERFORM SORT-STANDINGS-TABLE.
+           PERFORM DISPLAY-STANDINGS.
+
+      * Sums each party's seats across every loaded province and works out
+      * the national majority-government threshold.
+       BUILD-STANDINGS-TABLE.
+           MOVE 0 TO WS-GRAND-TOTAL.
+           PERFORM POPULATE-STANDING-ENTRY
+               VARYING PARTY-SUB FROM 1 BY 1 UNTIL PARTY-SUB > 7.
+           COMPUTE WS-MAJORITY-THRESHOLD = (WS-GRAND-TOTAL / 2) + 1.
+
+      * Totals one party's seats across all provinces and records its name.
+       POPULATE-STANDING-ENTRY.
+           MOVE 0 TO WS-STANDING-TOTAL(PARTY-SUB).
+           PERFORM SUM-PARTY-SEATS
+               VARYING PROVINCE-SUB FROM 1 BY 1
+               UNTIL PROVINCE-SUB > WS-PROVINCE-COUNT.
+           ADD WS-STANDING-TOTAL(PARTY-SUB) TO WS-GRAND-TOTAL.
+           EVALUATE PARTY-SUB
+               WHEN 1
+                   MOVE "LIB" TO WS-STANDING-CODE(PARTY-SUB)
+                   MOVE "Liberals" TO WS-STANDING-NAME(PARTY-SUB)
+               WHEN 2
+                   MOVE "CPC" TO WS-STANDING-CODE(PARTY-SUB)
+                   MOVE "Conservatives" TO WS-STANDING-NAME(PARTY-SUB)
+               WHEN 3
+                   MOVE "BQ " TO WS-STANDING-CODE(PARTY-SUB)
+                   MOVE "Bloc Quebecois" TO WS-STANDING-NAME(PARTY-SUB)
+               WHEN 4
+                   MOVE "NDP" TO WS-STANDING-CODE(PARTY-SUB)
+                   MOVE "New Democratic Party"
+                       TO WS-STANDING-NAME(PARTY-SUB)
+               WHEN 5
+                   MOVE "GP " TO WS-STANDING-CODE(PARTY-SUB)
+                   MOVE "Green Party" TO WS-STANDING-NAME(PARTY-SUB)
+               WHEN 6
+                   MOVE "IND" TO WS-STANDING-CODE(PARTY-SUB)
+                   MOVE "Independant" TO WS-STANDING-NAME(PARTY-SUB)
+               WHEN 7
+                   MOVE "VAC" TO WS-STANDING-CODE(PARTY-SUB)
+                   MOVE "Vacant" TO WS-STANDING-NAME(PARTY-SUB)
+           END-EVALUATE.
+
+      * Adds one province's seats for the current party (PARTY-SUB) to its
+      * running total.
+       SUM-PARTY-SEATS.
+           ADD WS-PARTIES(PROVINCE-SUB, PARTY-SUB)
+               TO WS-STANDING-TOTAL(PARTY-SUB).
+
+      * Sorts WS-STANDING-ENTRY into descending order by seat total, using a
+      * simple selection sort.
+       SORT-STANDINGS-TABLE.
+           PERFORM FIND-AND-SWAP-MAX-STANDING
+               VARYING STANDING-SUB-A FROM 1 BY 1
+               UNTIL STANDING-SUB-A > 6.
+
+      * Finds the entry from STANDING-SUB-A onward with the most seats and
+      * swaps it into position STANDING-SUB-A.
+       FIND-AND-SWAP-MAX-STANDING.
+           MOVE STANDING-SUB-A TO STANDING-SUB-MAX.
+           PERFORM FIND-MAX-STANDING
+               VARYING STANDING-SUB-B FROM STANDING-SUB-A BY 1
+               UNTIL STANDING-SUB-B > 7.
+           IF STANDING-SUB-MAX NOT = STANDING-SUB-A
+               MOVE WS-STANDING-ENTRY(STANDING-SUB-A)
+                   TO WS-STANDING-ENTRY-TEMP
+               MOVE WS-STANDING-ENTRY(STANDING-SUB-MAX)
+                   TO WS-STANDING-ENTRY(STANDING-SUB-A)
+               MOVE WS-STANDING-ENTRY-TEMP
+                   TO WS-STANDING-ENTRY(STANDING-SUB-MAX)
+           END-IF.
+
+       FIND-MAX-STANDING.
+           IF WS-STANDING-TOTAL(STANDING-SUB-B) >
+               WS-STANDING-TOTAL(STANDING-SUB-MAX)
+               MOVE STANDING-SUB-B TO STANDING-SUB-MAX
+           END-IF.
+
+      * Displays the ranked national standings table.
+       DISPLAY-STANDINGS.
+           DISPLAY SPACES.
+           DISPLAY "National seat-standings summary:".
+           DISPLAY SPACES.
+           MOVE WS-GRAND-TOTAL TO DISPLAY-GRAND-TOTAL.
+           MOVE WS-MAJORITY-THRESHOLD TO DISPLAY-MAJORITY-THRESHOLD.
+           DISPLAY "Total seats: " DISPLAY-GRAND-TOTAL
+               "   Seats needed for majority: "
+               DISPLAY-MAJORITY-THRESHOLD.
+           DISPLAY SPACER.
+           DISPLAY "Rank  Party                  Seats".
+           DISPLAY SPACER.
+           PERFORM DISPLAY-STANDING-ROW
+               VARYING PARTY-SUB FROM 1 BY 1 UNTIL PARTY-SUB > 7.
+           DISPLAY SPACER.
+           DISPLAY SPACES.
+
+      * Displays one row (PARTY-SUB is also its rank, since the table is
+      * sorted) of the national standings table.
+       DISPLAY-STANDING-ROW.
+           MOVE WS-STANDING-TOTAL(PARTY-SUB) TO DISPLAY-STANDING-TOTAL.
+           DISPLAY PARTY-SUB "     " WS-STANDING-NAME(PARTY-SUB)
+               "  " DISPLAY-STANDING-TOTAL.
+           IF WS-STANDING-TOTAL(PARTY-SUB) >= WS-MAJORITY-THRESHOLD
+               DISPLAY "         *** MAJORITY GOVERNMENT ***"
+           END-IF.
 
       * Displays choices for parties. Accepts user-input for party choice. If the choice is not valid, prompts the user again.
        ACCEPT-PARTY-CHOICE.
@@ -162,47 +756,92 @@
                "VAC".
            DISPLAY SPACER.
 
-      * Searches for provinces where the selected party holds a majority vote.
-       SEARCH-MAJORITY-ROWS.
-           PERFORM VARYING PARTY-SUB FROM 1 BY 1 UNTIL PARTY-SUB > 7
+      * Finds the party with the most seats in the current PROVINCE-SUB row,
+      * and sets WS-TIE-FLAG when two or more parties are tied for the lead.
+       FIND-PROVINCE-LEADER.
+           MOVE 1 TO PARTY-SUB-WITH-MAJORITY.
+           MOVE 1 TO WS-TIE-COUNT.
+           MOVE 0 TO WS-TIE-FLAG.
+           PERFORM VARYING PARTY-SUB FROM 2 BY 1 UNTIL PARTY-SUB > 7
                IF WS-PARTIES(PROVINCE-SUB, PARTY-SUB) >
                    WS-PARTIES(PROVINCE-SUB, PARTY-SUB-WITH-MAJORITY)
                    MOVE PARTY-SUB TO PARTY-SUB-WITH-MAJORITY
+                   MOVE 1 TO WS-TIE-COUNT
+               ELSE
+                   IF WS-PARTIES(PROVINCE-SUB, PARTY-SUB) =
+                       WS-PARTIES(PROVINCE-SUB, PARTY-SUB-WITH-MAJORITY)
+                       ADD 1 TO WS-TIE-COUNT
+                   END-IF
                END-IF
            END-PERFORM.
+           IF WS-TIE-COUNT > 1
+               MOVE 1 TO WS-TIE-FLAG
+           END-IF.
+
+      * Searches for provinces where the selected party holds a majority vote.
+       SEARCH-MAJORITY-ROWS.
+           PERFORM FIND-PROVINCE-LEADER.
            EVALUATE PARTY-CHOICE
                WHEN "LIB"
                    IF PARTY-SUB-WITH-MAJORITY = 1
+                       OR (WS-TIE-FLAG = 1 AND
+                       WS-PARTIES(PROVINCE-SUB, 1) =
+                       WS-PARTIES(PROVINCE-SUB,
+                           PARTY-SUB-WITH-MAJORITY))
                        PERFORM DISPLAY-ROW
                        ADD 1 TO VALID-ROW-COUNT
                    END-IF
                WHEN "CPC"
                    IF PARTY-SUB-WITH-MAJORITY = 2
+                       OR (WS-TIE-FLAG = 1 AND
+                       WS-PARTIES(PROVINCE-SUB, 2) =
+                       WS-PARTIES(PROVINCE-SUB,
+                           PARTY-SUB-WITH-MAJORITY))
                        PERFORM DISPLAY-ROW
                        ADD 1 TO VALID-ROW-COUNT
                    END-IF
                WHEN "BQ "
                    IF PARTY-SUB-WITH-MAJORITY = 3
+                       OR (WS-TIE-FLAG = 1 AND
+                       WS-PARTIES(PROVINCE-SUB, 3) =
+                       WS-PARTIES(PROVINCE-SUB,
+                           PARTY-SUB-WITH-MAJORITY))
                        PERFORM DISPLAY-ROW
                        ADD 1 TO VALID-ROW-COUNT
                    END-IF
                WHEN "NDP"
                    IF PARTY-SUB-WITH-MAJORITY = 4
+                       OR (WS-TIE-FLAG = 1 AND
+                       WS-PARTIES(PROVINCE-SUB, 4) =
+                       WS-PARTIES(PROVINCE-SUB,
+                           PARTY-SUB-WITH-MAJORITY))
                        PERFORM DISPLAY-ROW
                        ADD 1 TO VALID-ROW-COUNT
                    END-IF
                WHEN "GP "
                    IF PARTY-SUB-WITH-MAJORITY = 5
+                       OR (WS-TIE-FLAG = 1 AND
+                       WS-PARTIES(PROVINCE-SUB, 5) =
+                       WS-PARTIES(PROVINCE-SUB,
+                           PARTY-SUB-WITH-MAJORITY))
                        PERFORM DISPLAY-ROW
                        ADD 1 TO VALID-ROW-COUNT
                    END-IF
                WHEN "IND"
                    IF PARTY-SUB-WITH-MAJORITY = 6
+                       OR (WS-TIE-FLAG = 1 AND
+                       WS-PARTIES(PROVINCE-SUB, 6) =
+                       WS-PARTIES(PROVINCE-SUB,
+                           PARTY-SUB-WITH-MAJORITY))
                        PERFORM DISPLAY-ROW
                        ADD 1 TO VALID-ROW-COUNT
                    END-IF
                WHEN "VAC"
                    IF PARTY-SUB-WITH-MAJORITY = 7
+                       OR (WS-TIE-FLAG = 1 AND
+                       WS-PARTIES(PROVINCE-SUB, 7) =
+                       WS-PARTIES(PROVINCE-SUB,
+                           PARTY-SUB-WITH-MAJORITY))
                        PERFORM DISPLAY-ROW
                        ADD 1 TO VALID-ROW-COUNT
                    END-IF
@@ -232,6 +871,153 @@
                "  " WS-DISPLAY-PARTIES-TABLE(5)
                "  " WS-DISPLAY-PARTIES-TABLE(6)
                "  " WS-DISPLAY-PARTIES-TABLE(7).
+           IF WS-TIE-FLAG = 1
+               DISPLAY "  *** TIE FOR MOST SEATS ***"
+           END-IF.
+
+      * Same search as SEARCH-MAJORITY-ROWS, but writes the matching rows to
+      * the majority report file instead of the terminal.
+       SEARCH-MAJORITY-ROWS-FOR-FILE.
+           PERFORM FIND-PROVINCE-LEADER.
+           EVALUATE PARTY-CHOICE
+               WHEN "LIB"
+                   IF PARTY-SUB-WITH-MAJORITY = 1
+                       OR (WS-TIE-FLAG = 1 AND
+                       WS-PARTIES(PROVINCE-SUB, 1) =
+                       WS-PARTIES(PROVINCE-SUB,
+                           PARTY-SUB-WITH-MAJORITY))
+                       PERFORM WRITE-ROW-TO-FILE
+                   END-IF
+               WHEN "CPC"
+                   IF PARTY-SUB-WITH-MAJORITY = 2
+                       OR (WS-TIE-FLAG = 1 AND
+                       WS-PARTIES(PROVINCE-SUB, 2) =
+                       WS-PARTIES(PROVINCE-SUB,
+                           PARTY-SUB-WITH-MAJORITY))
+                       PERFORM WRITE-ROW-TO-FILE
+                   END-IF
+               WHEN "BQ "
+                   IF PARTY-SUB-WITH-MAJORITY = 3
+                       OR (WS-TIE-FLAG = 1 AND
+                       WS-PARTIES(PROVINCE-SUB, 3) =
+                       WS-PARTIES(PROVINCE-SUB,
+                           PARTY-SUB-WITH-MAJORITY))
+                       PERFORM WRITE-ROW-TO-FILE
+                   END-IF
+               WHEN "NDP"
+                   IF PARTY-SUB-WITH-MAJORITY = 4
+                       OR (WS-TIE-FLAG = 1 AND
+                       WS-PARTIES(PROVINCE-SUB, 4) =
+                       WS-PARTIES(PROVINCE-SUB,
+                           PARTY-SUB-WITH-MAJORITY))
+                       PERFORM WRITE-ROW-TO-FILE
+                   END-IF
+               WHEN "GP "
+                   IF PARTY-SUB-WITH-MAJORITY = 5
+                       OR (WS-TIE-FLAG = 1 AND
+                       WS-PARTIES(PROVINCE-SUB, 5) =
+                       WS-PARTIES(PROVINCE-SUB,
+                           PARTY-SUB-WITH-MAJORITY))
+                       PERFORM WRITE-ROW-TO-FILE
+                   END-IF
+               WHEN "IND"
+                   IF PARTY-SUB-WITH-MAJORITY = 6
+                       OR (WS-TIE-FLAG = 1 AND
+                       WS-PARTIES(PROVINCE-SUB, 6) =
+                       WS-PARTIES(PROVINCE-SUB,
+                           PARTY-SUB-WITH-MAJORITY))
+                       PERFORM WRITE-ROW-TO-FILE
+                   END-IF
+               WHEN "VAC"
+                   IF PARTY-SUB-WITH-MAJORITY = 7
+                       OR (WS-TIE-FLAG = 1 AND
+                       WS-PARTIES(PROVINCE-SUB, 7) =
+                       WS-PARTIES(PROVINCE-SUB,
+                           PARTY-SUB-WITH-MAJORITY))
+                       PERFORM WRITE-ROW-TO-FILE
+                   END-IF
+           END-EVALUATE.
+
+      * Writes one province/party breakdown row to the majority report file.
+       WRITE-ROW-TO-FILE.
+           MOVE WS-PARTIES(PROVINCE-SUB, 1)
+               TO WS-DISPLAY-PARTIES-TABLE(1)
+           MOVE WS-PARTIES(PROVINCE-SUB, 2)
+               TO WS-DISPLAY-PARTIES-TABLE(2)
+           MOVE WS-PARTIES(PROVINCE-SUB, 3)
+               TO WS-DISPLAY-PARTIES-TABLE(3)
+           MOVE WS-PARTIES(PROVINCE-SUB, 4)
+               TO WS-DISPLAY-PARTIES-TABLE(4)
+           MOVE WS-PARTIES(PROVINCE-SUB, 5)
+               TO WS-DISPLAY-PARTIES-TABLE(5)
+           MOVE WS-PARTIES(PROVINCE-SUB, 6)
+               TO WS-DISPLAY-PARTIES-TABLE(6)
+           MOVE WS-PARTIES(PROVINCE-SUB, 7)
+               TO WS-DISPLAY-PARTIES-TABLE(7)
+           MOVE SPACES TO MAJORITY-REPORT-LINE.
+           STRING WS-PROVINCE-NAME(PROVINCE-SUB)
+               " "  WS-DISPLAY-PARTIES-TABLE(1)
+               "  " WS-DISPLAY-PARTIES-TABLE(2)
+               "  " WS-DISPLAY-PARTIES-TABLE(3)
+               "  " WS-DISPLAY-PARTIES-TABLE(4)
+               "  " WS-DISPLAY-PARTIES-TABLE(5)
+               "  " WS-DISPLAY-PARTIES-TABLE(6)
+               "  " WS-DISPLAY-PARTIES-TABLE(7)
+               DELIMITED BY SIZE INTO MAJORITY-REPORT-LINE.
+           WRITE MAJORITY-REPORT-LINE.
+           IF WS-TIE-FLAG = 1
+               MOVE "  *** TIE FOR MOST SEATS ***"
+                   TO MAJORITY-REPORT-LINE
+               WRITE MAJORITY-REPORT-LINE
+           END-IF.
+
+      * Asks whether the report just displayed should also be written to
+      * MAJORITY-REPORT.TXT for filing or emailing.
+       PROMPT-SAVE-REPORT.
+           DISPLAY "Save this report to a file? (Y/n)".
+           ACCEPT SAVE-REPORT-MESSAGE.
+           IF SAVE-REPORT-MESSAGE = "Y"
+               PERFORM WRITE-MAJORITY-REPORT
+           END-IF.
+
+      * Opens (or extends) MAJORITY-REPORT.TXT and writes the current
+      * province/party breakdown and VALID-ROW-COUNT footer to it.
+       WRITE-MAJORITY-REPORT.
+           IF WS-REPORT-OPEN = 0
+               OPEN OUTPUT MAJORITY-REPORT-OUT
+               MOVE 1 TO WS-REPORT-OPEN
+           ELSE
+               OPEN EXTEND MAJORITY-REPORT-OUT
+           END-IF.
+           ACCEPT WS-REPORT-DATE FROM DATE.
+           MOVE SPACES TO MAJORITY-REPORT-LINE.
+           STRING "Provinces with majority vote for: " PARTY-CHOICE
+               "  (report date: " WS-REPORT-MM "/" WS-REPORT-DD "/"
+               WS-REPORT-YY ")"
+               DELIMITED BY SIZE INTO MAJORITY-REPORT-LINE.
+           WRITE MAJORITY-REPORT-LINE.
+           MOVE SPACER TO MAJORITY-REPORT-LINE.
+           WRITE MAJORITY-REPORT-LINE.
+           PERFORM SEARCH-MAJORITY-ROWS-FOR-FILE
+               VARYING PROVINCE-SUB
+               FROM 1 BY 1
+               UNTIL PROVINCE-SUB > WS-PROVINCE-COUNT.
+           MOVE SPACER TO MAJORITY-REPORT-LINE.
+           WRITE MAJORITY-REPORT-LINE.
+           MOVE SPACES TO MAJORITY-REPORT-LINE.
+           IF VALID-ROW-COUNT = 0
+               STRING "No provinces have majority seats for the chosen"
+                   " party"
+                   DELIMITED BY SIZE INTO MAJORITY-REPORT-LINE
+           ELSE
+               MOVE VALID-ROW-COUNT TO DISPLAY-VALID-ROW-COUNT
+               STRING "Count: " DISPLAY-VALID-ROW-COUNT
+                   DELIMITED BY SIZE INTO MAJORITY-REPORT-LINE
+           END-IF.
+           WRITE MAJORITY-REPORT-LINE.
+           MOVE SPACES TO MAJORITY-REPORT-LINE.
+           WRITE MAJORITY-REPORT-LINE.
+           CLOSE MAJORITY-REPORT-OUT.
 
       * Displays footer. If the no provinces were found with majority vote for the selected party, displays message that no provinces were found.
       * Displays count of provinces displayed.
@@ -264,5 +1050,8 @@
       * Closes input file and ends the program.
        CLOSE-ROUTINE.
            CLOSE PARLIAMENT-IN.
+           IF WS-ERROR-LIST-OPEN = 1
+               CLOSE SEAT-ERROR-OUT
+           END-IF.
            STOP RUN.
        END PROGRAM LAB-6.
